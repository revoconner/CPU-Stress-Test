@@ -0,0 +1,11 @@
+      *>================================================================
+      *>  CPURSLT  -  outcome handed back from CPURUN to whichever
+      *>  program called it (CPU-STRESS for a single run, CPU-SWEEP for
+      *>  each profile in a sweep).
+      *>================================================================
+       01  CPURUN-RESULT.
+           05  CPURUN-TOTAL-ITERATIONS     PIC 9(15).
+           05  CPURUN-ELAPSED-SECONDS      PIC 9(05).
+           05  CPURUN-COMPLETION-CODE      PIC X(01).
+               88  CPURUN-COMPLETED-OK         VALUE '0'.
+               88  CPURUN-COMPLETED-SHORT      VALUE '1'.
