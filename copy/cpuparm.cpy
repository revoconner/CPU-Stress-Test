@@ -0,0 +1,15 @@
+      *>================================================================
+      *>  CPUPARM  -  one stress-run profile: duration, core count and
+      *>  duty-cycle percentage.  This is the CALL argument CPU-STRESS
+      *>  and CPU-SWEEP both pass to CPURUN.  The CPU-SWEEP profile
+      *>  list file has its own record layout (PROFILE-RECORD, in
+      *>  cpuprof.cpy) with filler bytes between fields; CPU-SWEEP
+      *>  moves each PROFILE- field into the matching CPURUN- field
+      *>  here before calling CPURUN.
+      *>================================================================
+       01  CPURUN-REQUEST.
+           05  CPURUN-TIME-STRESS          PIC 9(05).
+           05  CPURUN-CORES-STRESS         PIC 9(03).
+           05  CPURUN-LOAD-PERCENT         PIC 9(03).
+           05  CPURUN-CHECKPOINT-SECS      PIC 9(03).
+           05  CPURUN-MEM-STRESS-MB        PIC 9(05).
