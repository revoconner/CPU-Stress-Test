@@ -0,0 +1,18 @@
+      *>================================================================
+      *>  CPUAUDIT  -  one audit record per invocation: who ran it,
+      *>  when, with what parameters, and how it came out.
+      *>================================================================
+       01  AUDIT-RECORD.
+           05  AUDIT-USER-ID               PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-JOB-NAME              PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-RUN-DATE              PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-START-TIME            PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-TIME-STRESS           PIC 9(05).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-CORES-STRESS          PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  AUDIT-OUTCOME               PIC X(09).
