@@ -0,0 +1,16 @@
+      *>================================================================
+      *>  CPUPROF  -  one line of the CPU-SWEEP profile list: each
+      *>  line is a stress run CPU-SWEEP should drive through CPURUN
+      *>  in turn.  Same fields/widths as CPUPARM so a line here maps
+      *>  straight across to a CPURUN-REQUEST.
+      *>================================================================
+       01  PROFILE-RECORD.
+           05  PROFILE-TIME-STRESS          PIC 9(05).
+           05  FILLER                       PIC X(01).
+           05  PROFILE-CORES-STRESS         PIC 9(03).
+           05  FILLER                       PIC X(01).
+           05  PROFILE-LOAD-PERCENT         PIC 9(03).
+           05  FILLER                       PIC X(01).
+           05  PROFILE-CHECKPOINT-SECS      PIC 9(03).
+           05  FILLER                       PIC X(01).
+           05  PROFILE-MEM-STRESS-MB        PIC 9(05).
