@@ -0,0 +1,21 @@
+      *>================================================================
+      *>  CPUREPT  -  fixed-layout capacity report line, one per run.
+      *>================================================================
+       01  CAPRPT-RECORD.
+           05  CAPRPT-RUN-DATE             PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-START-TIME           PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-END-TIME             PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-TIME-STRESS          PIC 9(05).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-CORES-STRESS         PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-LOAD-PERCENT         PIC 9(03).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-MEM-STRESS-MB        PIC 9(05).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-TOTAL-ITERATIONS     PIC 9(15).
+           05  FILLER                      PIC X(01).
+           05  CAPRPT-OUTCOME              PIC X(08).
