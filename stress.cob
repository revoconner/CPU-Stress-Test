@@ -3,48 +3,287 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPRPT-FILE ASSIGN TO "CAPRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CAPRPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CPUAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CAPRPT-FILE.
+       COPY "cpurept.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "cpuaudit.cpy".
+
        WORKING-STORAGE SECTION.
 
        77 TIME-STRESS          PIC 9(5) VALUE 0.
        77 CORES-STRESS         PIC 9(3) VALUE 0.
-       77 I                    PIC 9(3) VALUE 0.
-       77 J                    PIC 9(3) VALUE 0.
-       77 SECONDS              PIC 9(5) VALUE 0.
-       77 TERMINATION          PIC X(3) VALUE 'NO'.
-       77 F                    PIC 9(9)V9999 VALUE 46643.
-       77 ONE-SECOND           PIC 9(5) VALUE 1000.
+       77 LOAD-PERCENT         PIC 9(3) VALUE 100.
+       77 CHECKPOINT-SECS      PIC 9(3) VALUE 10.
+       77 MEM-STRESS-MB        PIC 9(5) VALUE 0.
+
+       77 RUN-DATE-FIELD       PIC X(8) VALUE SPACES.
+       77 RUN-START-TIME       PIC X(8) VALUE SPACES.
+       77 RUN-END-TIME         PIC X(8) VALUE SPACES.
+       77 CAPRPT-FILE-STATUS   PIC X(2) VALUE SPACES.
+       77 AUDIT-FILE-STATUS    PIC X(2) VALUE SPACES.
+
+      *>  Who ran this test and when, and what job (if any) it ran
+      *>  under - picked up from the environment so the audit trail
+      *>  doesn't depend on the operator typing anything extra.
+       77 AUDIT-USER-TEXT      PIC X(8) VALUE SPACES.
+       77 AUDIT-JOB-TEXT       PIC X(8) VALUE SPACES.
+       77 AUDIT-OUTCOME-TEXT   PIC X(9) VALUE SPACES.
+
+      *>  The real/configured logical core count is read from
+      *>  CPU_STRESS_MAX_CORES since standard COBOL has no portable
+      *>  way to ask the OS for it; a site that hasn't set the
+      *>  variable gets the compiled-in default.
+       77 MAX-CORES-TEXT       PIC X(3) VALUE SPACES.
+       77 MAX-CORES-AVAILABLE  PIC 9(3) VALUE 0.
+       77 MAX-CORES-DEFAULT    PIC 9(3) VALUE 4.
+      *>  CPURUN's CORE-WORK-TABLE only has this many entries, no
+      *>  matter what a site sets CPU_STRESS_MAX_CORES to - cap the
+      *>  validated ceiling here at the same number so an oversized
+      *>  site setting gets a clean reject instead of CPURUN quietly
+      *>  clamping the run to fewer cores than the report/audit record
+      *>  say it used.
+       77 ENGINE-MAX-CORES     PIC 9(3) VALUE 64.
+       77 VALIDATION-STATUS    PIC X(1) VALUE "N".
+           88  VALIDATION-FAILED   VALUE "Y".
+
+      *>  Positional JCL PARM layout - TTTTTCCCLLLKKKMMMMM - time-
+      *>  stress(5) cores-stress(3) load-percent(3) checkpoint-secs(3)
+      *>  mem-stress-mb(5).  A blank/zero-length PARM falls back to
+      *>  the original interactive ACCEPT prompts so this still runs
+      *>  the way it always has when typed at a terminal.
+       01  PARM-WORK-AREA.
+           05  PARM-WORK-TEXT           PIC X(19).
+       01  PARM-WORK-FIELDS REDEFINES PARM-WORK-AREA.
+           05  PARM-IN-TIME-STRESS      PIC 9(05).
+           05  PARM-IN-CORES-STRESS     PIC 9(03).
+           05  PARM-IN-LOAD-PERCENT     PIC 9(03).
+           05  PARM-IN-CHECKPOINT-SECS  PIC 9(03).
+           05  PARM-IN-MEM-STRESS-MB    PIC 9(05).
+
+      *>  EXEC PARM='TTTTTCCCLLLKKKMMMMM' on the job step lands here
+      *>  through COMMAND-LINE when the load module is invoked; an
+      *>  empty PARM means none was coded and we fall back to the
+      *>  console.
+       77 PARM-COMMAND-LINE    PIC X(19) VALUE SPACES.
+
+       COPY "cpuparm.cpy".
+       COPY "cpurslt.cpy".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "Enter the time in seconds for which you want to stress the CPU: "
-           ACCEPT TIME-STRESS.
-           DISPLAY "Enter the number of cores (logical cores if multithreaded) you want to stress: "
-           ACCEPT CORES-STRESS.
+           ACCEPT RUN-DATE-FIELD FROM DATE YYYYMMDD.
+           ACCEPT RUN-START-TIME FROM TIME.
 
-           IF TIME-STRESS IS NUMERIC AND CORES-STRESS IS NUMERIC
-               MOVE FUNCTION NUMVAL (TIME-STRESS) TO TIME-STRESS
-               MOVE FUNCTION NUMVAL (CORES-STRESS) TO CORES-STRESS
+           ACCEPT PARM-COMMAND-LINE FROM COMMAND-LINE.
+           IF PARM-COMMAND-LINE NOT = SPACES
+               MOVE PARM-COMMAND-LINE TO PARM-WORK-TEXT
+               PERFORM USE-PARM-VALUES
            ELSE
+               PERFORM PROMPT-FOR-VALUES
+           END-IF.
+
+           IF TIME-STRESS IS NOT NUMERIC OR TIME-STRESS = 0
+               DISPLAY "Error: Invalid input"
+               PERFORM WRITE-AUDIT-RECORD-REJECTED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF CORES-STRESS IS NOT NUMERIC OR CORES-STRESS = 0
                DISPLAY "Error: Invalid input"
+               PERFORM WRITE-AUDIT-RECORD-REJECTED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM VALIDATE-INPUT.
+           IF VALIDATION-FAILED
+               PERFORM WRITE-AUDIT-RECORD-REJECTED
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
            DISPLAY "Starting test...".
-           
-           PERFORM VARYING SECONDS FROM 1 BY 1 UNTIL SECONDS > TIME-STRESS
-               PERFORM STRESSER
-               CALL "CBL_DELAY" USING ONE-SECOND
-               DISPLAY "Time elapsed in seconds - " SECONDS
-           END-PERFORM.
 
-           DISPLAY "Terminating test.".
-           ACCEPT TERMINATION FROM CONSOLE.
+           MOVE TIME-STRESS         TO CPURUN-TIME-STRESS
+           MOVE CORES-STRESS        TO CPURUN-CORES-STRESS
+           MOVE LOAD-PERCENT        TO CPURUN-LOAD-PERCENT
+           MOVE CHECKPOINT-SECS     TO CPURUN-CHECKPOINT-SECS
+           MOVE MEM-STRESS-MB       TO CPURUN-MEM-STRESS-MB.
 
+           CALL "CPURUN" USING CPURUN-REQUEST CPURUN-RESULT.
+
+           ACCEPT RUN-END-TIME FROM TIME.
+           PERFORM WRITE-CAPACITY-REPORT.
+           PERFORM WRITE-AUDIT-RECORD-COMPLETED.
+           PERFORM SET-FINAL-RETURN-CODE.
+
+           DISPLAY "Terminating test.".
            STOP RUN.
 
-       STRESSER SECTION.
-           PERFORM UNTIL TERMINATION = 'YES'
-               COMPUTE F = F * 46643 + 754276
-           END-PERFORM.
-           EXIT.
+      *>----------------------------------------------------------------
+      *>  Pick up TIME-STRESS/CORES-STRESS/LOAD-PERCENT/CHECKPOINT-SECS
+      *>  from the JCL PARM string instead of requiring an operator at
+      *>  the console.
+      *>----------------------------------------------------------------
+      *>  PARM-IN-TIME-STRESS/PARM-IN-CORES-STRESS are validated right
+      *>  after this paragraph returns (the NUMERIC/zero check in
+      *>  MAIN-LOGIC).  A PARM shorter than the full 19-byte layout
+      *>  leaves the trailing fields (LOAD-PERCENT onward) blank rather
+      *>  than zero, which fails PIC 9 NUMERIC - treat a short/blank
+      *>  field here the same as an explicit 0, i.e. take the default.
+       USE-PARM-VALUES.
+           MOVE PARM-IN-TIME-STRESS     TO TIME-STRESS.
+           MOVE PARM-IN-CORES-STRESS    TO CORES-STRESS.
+
+           IF PARM-IN-LOAD-PERCENT IS NOT NUMERIC
+                   OR PARM-IN-LOAD-PERCENT = 0
+                   OR PARM-IN-LOAD-PERCENT > 100
+               MOVE 100 TO LOAD-PERCENT
+           ELSE
+               MOVE PARM-IN-LOAD-PERCENT TO LOAD-PERCENT
+           END-IF.
+
+           IF PARM-IN-CHECKPOINT-SECS IS NOT NUMERIC
+                   OR PARM-IN-CHECKPOINT-SECS = 0
+               MOVE 10 TO CHECKPOINT-SECS
+           ELSE
+               MOVE PARM-IN-CHECKPOINT-SECS TO CHECKPOINT-SECS
+           END-IF.
+
+           IF PARM-IN-MEM-STRESS-MB IS NOT NUMERIC
+               MOVE 0 TO MEM-STRESS-MB
+           ELSE
+               MOVE PARM-IN-MEM-STRESS-MB TO MEM-STRESS-MB
+           END-IF.
+
+       PROMPT-FOR-VALUES.
+           DISPLAY "Enter the time in seconds for which you want to stress the CPU: "
+           ACCEPT TIME-STRESS.
+           DISPLAY "Enter the number of cores (logical cores if multithreaded) you want to stress: "
+           ACCEPT CORES-STRESS.
+           DISPLAY "Enter the sustained CPU load percentage (blank or 0 for 100%): "
+           ACCEPT LOAD-PERCENT.
+           DISPLAY "Enter the checkpoint logging interval in seconds (blank or 0 for 10): "
+           ACCEPT CHECKPOINT-SECS.
+           DISPLAY "Enter memory-pressure size in megabytes (blank or 0 for none): "
+           ACCEPT MEM-STRESS-MB.
+
+           IF LOAD-PERCENT = 0 OR LOAD-PERCENT > 100
+               MOVE 100 TO LOAD-PERCENT
+           END-IF.
+           IF CHECKPOINT-SECS = 0
+               MOVE 10 TO CHECKPOINT-SECS
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  Check CORES-STRESS against the real/configured logical core
+      *>  count of the box before STRESSER ever starts, instead of
+      *>  silently running a meaningless (or oversubscribed) test.
+      *>----------------------------------------------------------------
+       VALIDATE-INPUT.
+           MOVE "N" TO VALIDATION-STATUS.
+           ACCEPT MAX-CORES-TEXT FROM ENVIRONMENT "CPU_STRESS_MAX_CORES".
+           IF MAX-CORES-TEXT = SPACES OR MAX-CORES-TEXT IS NOT NUMERIC
+               MOVE MAX-CORES-DEFAULT TO MAX-CORES-AVAILABLE
+           ELSE
+               MOVE MAX-CORES-TEXT TO MAX-CORES-AVAILABLE
+           END-IF.
+
+           IF MAX-CORES-AVAILABLE > ENGINE-MAX-CORES
+               MOVE ENGINE-MAX-CORES TO MAX-CORES-AVAILABLE
+           END-IF.
+
+           IF CORES-STRESS > MAX-CORES-AVAILABLE
+               DISPLAY "Error: requested " CORES-STRESS
+                       " cores, box has " MAX-CORES-AVAILABLE
+               SET VALIDATION-FAILED TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  Archive one fixed-layout capacity-report line per run so
+      *>  hardware A vs. hardware B results survive after the console
+      *>  scrolls off.
+      *>----------------------------------------------------------------
+       WRITE-CAPACITY-REPORT.
+           OPEN EXTEND CAPRPT-FILE.
+           IF CAPRPT-FILE-STATUS = "35"
+               OPEN OUTPUT CAPRPT-FILE
+           END-IF.
+           MOVE SPACES TO CAPRPT-RECORD.
+           MOVE RUN-DATE-FIELD          TO CAPRPT-RUN-DATE.
+           MOVE RUN-START-TIME          TO CAPRPT-START-TIME.
+           MOVE RUN-END-TIME            TO CAPRPT-END-TIME.
+           MOVE TIME-STRESS             TO CAPRPT-TIME-STRESS.
+           MOVE CORES-STRESS            TO CAPRPT-CORES-STRESS.
+           MOVE LOAD-PERCENT            TO CAPRPT-LOAD-PERCENT.
+           MOVE MEM-STRESS-MB           TO CAPRPT-MEM-STRESS-MB.
+           MOVE CPURUN-TOTAL-ITERATIONS TO CAPRPT-TOTAL-ITERATIONS.
+           MOVE "RUN"                    TO CAPRPT-OUTCOME.
+           WRITE CAPRPT-RECORD.
+           CLOSE CAPRPT-FILE.
+
+      *>----------------------------------------------------------------
+      *>  Append a record (userid/job name, timestamp, TIME-STRESS,
+      *>  CORES-STRESS, outcome) of every invocation, whatever it ran
+      *>  into along the way.
+      *>----------------------------------------------------------------
+       WRITE-AUDIT-RECORD-COMPLETED.
+           IF CPURUN-COMPLETED-OK
+               MOVE "COMPLETED" TO AUDIT-OUTCOME-TEXT
+           ELSE
+               MOVE "SHORT"     TO AUDIT-OUTCOME-TEXT
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-REJECTED.
+           MOVE "REJECTED" TO AUDIT-OUTCOME-TEXT.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-USER-TEXT FROM ENVIRONMENT "USER".
+           ACCEPT AUDIT-JOB-TEXT FROM ENVIRONMENT "CPU_STRESS_JOBNAME".
+
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE AUDIT-USER-TEXT    TO AUDIT-USER-ID.
+           MOVE AUDIT-JOB-TEXT     TO AUDIT-JOB-NAME.
+           MOVE RUN-DATE-FIELD     TO AUDIT-RUN-DATE.
+           MOVE RUN-START-TIME     TO AUDIT-START-TIME.
+           MOVE TIME-STRESS        TO AUDIT-TIME-STRESS.
+           MOVE CORES-STRESS       TO AUDIT-CORES-STRESS.
+           MOVE AUDIT-OUTCOME-TEXT TO AUDIT-OUTCOME.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+      *>----------------------------------------------------------------
+      *>  Leave a meaningful RETURN-CODE behind so a downstream JCL
+      *>  step can branch on how this run actually came out, instead of
+      *>  every run looking like a clean success to the scheduler.  The
+      *>  reject paths (invalid TIME-STRESS/CORES-STRESS, oversubscribed
+      *>  cores) already STOP RUN with their own RC before this
+      *>  paragraph is ever reached, so by the time we get here the run
+      *>  completed and CPURUN-RESULT tells us how.
+      *>----------------------------------------------------------------
+       SET-FINAL-RETURN-CODE.
+           IF CPURUN-COMPLETED-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
