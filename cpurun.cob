@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPURUN.
+
+      *>================================================================
+      *>  CPURUN is the stress engine behind CPU-STRESS and CPU-SWEEP.
+      *>  It runs one profile (duration / cores / duty-cycle) to
+      *>  completion and hands the caller back an iteration count and
+      *>  completion code.  Pulling this out of CPU-STRESS means
+      *>  CPU-SWEEP can drive the same engine through several profiles
+      *>  in one job step without a STOP RUN tearing down the driver.
+      *>================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  SECONDS                     PIC 9(5) VALUE 0.
+       77  ONE-SECOND                  PIC 9(5) VALUE 1000.
+       77  IDLE-UNITS                  PIC 9(5) VALUE 0.
+       77  BURST-IDX                   PIC 9(9) VALUE 0.
+       77  CORE-IDX                    PIC 9(3) VALUE 0.
+       77  MAX-CORES-SUPPORTED         PIC 9(3) VALUE 64.
+       77  CHECKPOINT-COUNTER          PIC 9(3) VALUE 0.
+      *>  Wide enough for TIME-STRESS(99999) seconds worth of
+      *>  simulated multi-core iterations, with room to spare -- a
+      *>  PIC 9(9) accumulator wraps silently (no SIZE ERROR on a
+      *>  plain ADD) after only a couple of minutes at the default
+      *>  core count, corrupting the very number the capacity report
+      *>  exists to produce.
+       77  TOTAL-ITER-ACCUM            PIC 9(15) VALUE 0.
+       77  EFFECTIVE-CORES-STRESS      PIC 9(3) VALUE 0.
+
+      *>  CALIBRATE-BUSY-RATE runs CALIBRATION-SAMPLE-SIZE iterations
+      *>  of the same COMPUTE F loop STRESSER uses and times it against
+      *>  the wall clock, instead of assuming a fixed iteration count
+      *>  takes some fixed amount of real time -- the old hardcoded
+      *>  2,000,000-iterations-per-tick constant was only ever correct
+      *>  on whatever box it was tuned against, so TIME-STRESS's
+      *>  real-second bound (and LOAD-PERCENT's duty cycle) silently
+      *>  drifted on faster or slower hardware.  ITERS-PER-HSEC is the
+      *>  measured rate, in iterations per hundredth of a second, used
+      *>  to size every busy burst for the rest of the run.
+       77  CALIBRATION-SAMPLE-SIZE     PIC 9(7) VALUE 8000000.
+       77  CAL-F                       PIC 9(9)V9999 VALUE 46643.
+       77  ITERS-PER-HSEC              PIC 9(9) VALUE 0.
+       77  TIME-NOW                    PIC 9(8) VALUE 0.
+       77  TOD-HOURS                   PIC 9(2) VALUE 0.
+       77  TOD-MINUTES                 PIC 9(2) VALUE 0.
+       77  TOD-SECONDS                 PIC 9(2) VALUE 0.
+       77  TOD-HUNDREDTHS              PIC 9(2) VALUE 0.
+       77  TOD-TOTAL-HSEC              PIC 9(7) VALUE 0.
+       77  CAL-START-HSEC              PIC 9(7) VALUE 0.
+       77  CAL-ELAPSED-HSEC            PIC S9(7) VALUE 0.
+
+      *>  Total real busy iterations for the whole tick (every core's
+      *>  share combined), time-calibrated via ITERS-PER-HSEC so a
+      *>  tick's busy portion takes about LOAD-PERCENT percent of a
+      *>  real second regardless of host speed.
+       77  BUSY-ITERATIONS-THIS-TICK   PIC 9(9) VALUE 0.
+      *>  STRESSER-RUN still only has one OS thread to run
+      *>  EFFECTIVE-CORES-STRESS cores' worth of work through, so each
+      *>  core's actual burst is this fraction of the tick's total real
+      *>  busy iterations -- keeping the tick's real duration core-
+      *>  count-independent, the same way a truly concurrent box's
+      *>  elapsed time would be.  TOTAL-ITER-ACCUM is then credited
+      *>  with PER-CORE-BUSY-ITERATIONS for every one of the
+      *>  EFFECTIVE-CORES-STRESS cores (see STRESSER-RUN), not just the
+      *>  one sequential pass actually executed, so the reported
+      *>  iteration count still scales with CORES-STRESS the way a
+      *>  concurrent machine's would.
+       77  PER-CORE-BUSY-ITERATIONS     PIC 9(9) VALUE 0.
+       77  TICK-SIMULATED-ITER          PIC 9(15) VALUE 0.
+
+      *>  "Configured completion threshold" from request 009: a site
+      *>  can set a minimum total-iterations floor via the environment;
+      *>  a run that falls short of it (e.g. the box was so loaded down
+      *>  by other work that it couldn't keep up with its own duty
+      *>  cycle) comes back SHORT instead of OK even though the timed
+      *>  loop itself always runs every tick to completion.  Left at 0
+      *>  (disabled) a site hasn't configured one.
+       77  MIN-ITERS-TEXT              PIC X(15) VALUE SPACES.
+       77  MIN-ITERS-THRESHOLD         PIC 9(15) VALUE 0.
+
+       77  MEM-BLOCK-COUNT             PIC 9(7) VALUE 0.
+       77  MEM-TOUCH-IDX               PIC 9(7) VALUE 0.
+       77  MAX-MEM-BLOCKS-SUPPORTED    PIC 9(7) VALUE 2000.
+       77  MEM-STRESS-ACTIVE           PIC X(1) VALUE "N".
+           88  MEM-STRESS-IS-ACTIVE        VALUE "Y".
+
+      *>  One 1 MB entry per requested megabyte of memory pressure.
+      *>  Runtime-sized (MEM-STRESS-MB is not known at compile time),
+      *>  so this has to be BASED + ALLOCATE rather than a fixed
+      *>  WORKING-STORAGE OCCURS -- and OCCURS ... DEPENDING ON a
+      *>  1-MB-per-entry table, not one giant BASED PIC X area, so
+      *>  every touch reference-modifies inside its own entry's bounds
+      *>  instead of past a single item's size.  The OCCURS ceiling is
+      *>  MAX-MEM-BLOCKS-SUPPORTED (2 GB worth of entries), not
+      *>  MEM-STRESS-MB's own PIC 9(5) ceiling, because a 1-MB-per-
+      *>  entry table sized to 99999 entries would ask the compiler
+      *>  for a table bigger than this runtime's addressable table
+      *>  limit.
+       01  MEM-PRESSURE-TABLE BASED.
+           05  MEM-PRESSURE-BLOCK OCCURS 1 TO 2000 TIMES
+                                  DEPENDING ON MEM-BLOCK-COUNT
+                                  INDEXED BY MEM-TAB-IDX.
+               10  MEM-PRESSURE-BYTES  PIC X(1048576) VALUE SPACES.
+
+      *>  Fan-out across cores: one independent counter/seed stream
+      *>  per requested logical core.  Standard COBOL has no portable
+      *>  OS-thread primitive, so "concurrent units of work" is given
+      *>  one table entry apiece and all entries are advanced together
+      *>  inside each busy burst; that is the closest a single-
+      *>  threaded engine can come to fanning the workload across
+      *>  cores.
+       01  CORE-WORK-TABLE.
+           05  CORE-WORK-ENTRY OCCURS 64 TIMES
+                                INDEXED BY CORE-TAB-IDX.
+               10  CORE-F              PIC 9(9)V9999 VALUE 46643.
+
+       LINKAGE SECTION.
+       COPY "cpuparm.cpy".
+       COPY "cpurslt.cpy".
+
+       PROCEDURE DIVISION USING CPURUN-REQUEST CPURUN-RESULT.
+
+       CPURUN-MAIN.
+           PERFORM INITIALIZE-RUN.
+
+           PERFORM VARYING SECONDS FROM 1 BY 1
+                   UNTIL SECONDS > CPURUN-TIME-STRESS
+               PERFORM STRESSER-RUN
+               IF MEM-STRESS-IS-ACTIVE
+                   PERFORM TOUCH-MEMORY-PRESSURE
+               END-IF
+               IF IDLE-UNITS > 0
+                   CALL "CBL_DELAY" USING IDLE-UNITS
+               END-IF
+               ADD 1 TO CHECKPOINT-COUNTER
+               IF CHECKPOINT-COUNTER >= CPURUN-CHECKPOINT-SECS
+                   PERFORM LOG-CHECKPOINT
+                   MOVE 0 TO CHECKPOINT-COUNTER
+               END-IF
+           END-PERFORM.
+
+           IF MEM-STRESS-IS-ACTIVE
+               PERFORM RELEASE-MEMORY-PRESSURE
+           END-IF.
+
+           PERFORM FINALIZE-RESULT.
+           GOBACK.
+
+      *>----------------------------------------------------------------
+      *>  One-time setup: size the duty-cycle burst and clear the
+      *>  per-core table.
+      *>----------------------------------------------------------------
+       INITIALIZE-RUN.
+           MOVE 0 TO TOTAL-ITER-ACCUM SECONDS CHECKPOINT-COUNTER.
+           MOVE SPACES TO CPURUN-COMPLETION-CODE.
+           MOVE "N" TO MEM-STRESS-ACTIVE.
+
+      *>  CORE-WORK-TABLE only has MAX-CORES-SUPPORTED entries - cap
+      *>  the number of entries STRESSER-RUN actually drives at that
+      *>  limit so a CORES-STRESS above it can't walk CORE-F past the
+      *>  end of the table into whatever WORKING-STORAGE follows it.
+           IF CPURUN-CORES-STRESS > MAX-CORES-SUPPORTED
+               MOVE MAX-CORES-SUPPORTED TO EFFECTIVE-CORES-STRESS
+           ELSE
+               MOVE CPURUN-CORES-STRESS TO EFFECTIVE-CORES-STRESS
+           END-IF.
+
+           PERFORM CALIBRATE-BUSY-RATE.
+
+      *>  LOAD-PERCENT percent of a real second, at the measured rate
+      *>  for this host - this is the tick's total real busy work, the
+      *>  same regardless of CORES-STRESS (see PER-CORE-BUSY-ITERATIONS
+      *>  above).
+           COMPUTE BUSY-ITERATIONS-THIS-TICK ROUNDED =
+                   ITERS-PER-HSEC * CPURUN-LOAD-PERCENT.
+
+           IF EFFECTIVE-CORES-STRESS > 0
+               COMPUTE PER-CORE-BUSY-ITERATIONS ROUNDED =
+                       BUSY-ITERATIONS-THIS-TICK / EFFECTIVE-CORES-STRESS
+           ELSE
+               MOVE 0 TO PER-CORE-BUSY-ITERATIONS
+           END-IF.
+
+           COMPUTE IDLE-UNITS ROUNDED =
+                   ONE-SECOND * (100 - CPURUN-LOAD-PERCENT) / 100.
+
+           PERFORM VARYING CORE-IDX FROM 1 BY 1
+                   UNTIL CORE-IDX > MAX-CORES-SUPPORTED
+               MOVE 46643 TO CORE-F (CORE-IDX)
+           END-PERFORM.
+
+           ACCEPT MIN-ITERS-TEXT FROM ENVIRONMENT "CPU_STRESS_MIN_ITERS".
+           IF MIN-ITERS-TEXT = SPACES OR MIN-ITERS-TEXT IS NOT NUMERIC
+               MOVE 0 TO MIN-ITERS-THRESHOLD
+           ELSE
+               MOVE MIN-ITERS-TEXT TO MIN-ITERS-THRESHOLD
+           END-IF.
+
+           IF CPURUN-MEM-STRESS-MB > 0
+               IF CPURUN-MEM-STRESS-MB > MAX-MEM-BLOCKS-SUPPORTED
+                   MOVE MAX-MEM-BLOCKS-SUPPORTED TO MEM-BLOCK-COUNT
+               ELSE
+                   MOVE CPURUN-MEM-STRESS-MB TO MEM-BLOCK-COUNT
+               END-IF
+               PERFORM ACQUIRE-MEMORY-PRESSURE
+               SET MEM-STRESS-IS-ACTIVE TO TRUE
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  Time CALIBRATION-SAMPLE-SIZE iterations of the busy loop
+      *>  against the wall clock so BUSY-ITERATIONS-THIS-TICK reflects
+      *>  this host's actual speed instead of a one-box-only constant.
+      *>  Uses its own CAL-F stream so calibration never disturbs
+      *>  CORE-WORK-TABLE's per-core streams.
+      *>----------------------------------------------------------------
+       CALIBRATE-BUSY-RATE.
+           ACCEPT TIME-NOW FROM TIME.
+           PERFORM CONVERT-TIME-TO-HUNDREDTHS.
+           MOVE TOD-TOTAL-HSEC TO CAL-START-HSEC.
+
+           PERFORM VARYING BURST-IDX FROM 1 BY 1
+                   UNTIL BURST-IDX > CALIBRATION-SAMPLE-SIZE
+               COMPUTE CAL-F = CAL-F * 46643 + 754276
+           END-PERFORM.
+
+           ACCEPT TIME-NOW FROM TIME.
+           PERFORM CONVERT-TIME-TO-HUNDREDTHS.
+           COMPUTE CAL-ELAPSED-HSEC = TOD-TOTAL-HSEC - CAL-START-HSEC.
+           IF CAL-ELAPSED-HSEC < 0
+               ADD 8640000 TO CAL-ELAPSED-HSEC
+           END-IF.
+           IF CAL-ELAPSED-HSEC = 0
+               MOVE 1 TO CAL-ELAPSED-HSEC
+           END-IF.
+
+           COMPUTE ITERS-PER-HSEC ROUNDED =
+                   CALIBRATION-SAMPLE-SIZE / CAL-ELAPSED-HSEC.
+
+       CONVERT-TIME-TO-HUNDREDTHS.
+           MOVE TIME-NOW (1:2) TO TOD-HOURS.
+           MOVE TIME-NOW (3:2) TO TOD-MINUTES.
+           MOVE TIME-NOW (5:2) TO TOD-SECONDS.
+           MOVE TIME-NOW (7:2) TO TOD-HUNDREDTHS.
+           COMPUTE TOD-TOTAL-HSEC =
+                   TOD-HOURS * 360000 + TOD-MINUTES * 6000 +
+                   TOD-SECONDS * 100 + TOD-HUNDREDTHS.
+
+      *>----------------------------------------------------------------
+      *>  Fan the COMPUTE F workload out across the requested number of
+      *>  logical cores, each getting its own busy burst this tick
+      *>  sized to the requested duty cycle.
+      *>----------------------------------------------------------------
+       STRESSER SECTION.
+       STRESSER-RUN.
+           PERFORM VARYING CORE-IDX FROM 1 BY 1
+                   UNTIL CORE-IDX > EFFECTIVE-CORES-STRESS
+               PERFORM CORE-BUSY-BURST
+           END-PERFORM.
+
+      *>  Every one of the EFFECTIVE-CORES-STRESS cores just ran its
+      *>  own PER-CORE-BUSY-ITERATIONS share of the tick's real work,
+      *>  sequentially, to keep the tick's real duration core-count-
+      *>  independent (see PER-CORE-BUSY-ITERATIONS above); crediting
+      *>  that share to every core rather than just the one sequential
+      *>  pass actually executed is what lets TOTAL-ITER-ACCUM (and so
+      *>  the capacity report CPU-SWEEP ranks by) still show more cores
+      *>  doing more total work, the way a truly concurrent box would.
+           COMPUTE TICK-SIMULATED-ITER =
+                   PER-CORE-BUSY-ITERATIONS * EFFECTIVE-CORES-STRESS.
+           ADD TICK-SIMULATED-ITER TO TOTAL-ITER-ACCUM.
+           EXIT.
+
+       CORE-BUSY-BURST.
+           PERFORM VARYING BURST-IDX FROM 1 BY 1
+                   UNTIL BURST-IDX > PER-CORE-BUSY-ITERATIONS
+               COMPUTE CORE-F (CORE-IDX) =
+                       CORE-F (CORE-IDX) * 46643 + 754276
+           END-PERFORM.
+
+      *>----------------------------------------------------------------
+      *>  Checkpoint logging and end-of-run bookkeeping - kept in their
+      *>  own section, after STRESSER, so a section-level PERFORM of
+      *>  STRESSER can never fall through into them.
+      *>----------------------------------------------------------------
+       CHECKPOINT-AND-CLEANUP SECTION.
+       LOG-CHECKPOINT.
+           DISPLAY "CPURUN checkpoint - seconds elapsed " SECONDS
+                   " of " CPURUN-TIME-STRESS
+                   " total iterations " TOTAL-ITER-ACCUM.
+
+      *>----------------------------------------------------------------
+      *>  Memory-pressure mode: grab the requested number of megabytes
+      *>  up front and keep writing to every block each tick so the
+      *>  pages stay resident instead of going untouched in the
+      *>  background while the CPU loop runs.
+      *>----------------------------------------------------------------
+       ACQUIRE-MEMORY-PRESSURE.
+           ALLOCATE MEM-PRESSURE-TABLE.
+
+      *>  Writing just the first byte of each entry only dirties that
+      *>  entry's first 4K page, not the rest of the megabyte behind
+      *>  it, so the table as a whole never became resident no matter
+      *>  how large each entry was declared -- MOVE ALL fills every
+      *>  byte of the entry every tick, forcing every page in it to
+      *>  actually be touched and stay resident.
+       TOUCH-MEMORY-PRESSURE.
+           PERFORM VARYING MEM-TOUCH-IDX FROM 1 BY 1
+                   UNTIL MEM-TOUCH-IDX > MEM-BLOCK-COUNT
+               MOVE ALL "X" TO MEM-PRESSURE-BYTES (MEM-TOUCH-IDX)
+           END-PERFORM.
+
+       RELEASE-MEMORY-PRESSURE.
+           FREE MEM-PRESSURE-TABLE.
+
+       FINALIZE-RESULT.
+           MOVE TOTAL-ITER-ACCUM TO CPURUN-TOTAL-ITERATIONS.
+           COMPUTE CPURUN-ELAPSED-SECONDS = SECONDS - 1.
+           IF MIN-ITERS-THRESHOLD > 0
+                   AND TOTAL-ITER-ACCUM < MIN-ITERS-THRESHOLD
+               SET CPURUN-COMPLETED-SHORT TO TRUE
+           ELSE
+               SET CPURUN-COMPLETED-OK TO TRUE
+           END-IF.
