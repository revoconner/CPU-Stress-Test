@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPU-SWEEP.
+
+      *>================================================================
+      *>  CPU-SWEEP drives CPURUN through a whole list of profiles in
+      *>  one job step - one capacity-report line per profile plus a
+      *>  closing comparison line naming the best-performing profile -
+      *>  instead of requiring a separate job step per configuration.
+      *>================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROFILE-FILE ASSIGN TO "CPUPROF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PROFILE-FILE-STATUS.
+
+           SELECT CAPRPT-FILE ASSIGN TO "CAPRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CAPRPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CPUAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-FILE.
+       COPY "cpuprof.cpy".
+
+       FD  CAPRPT-FILE.
+       COPY "cpurept.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "cpuaudit.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77 PROFILE-FILE-STATUS   PIC X(2) VALUE SPACES.
+           88 PROFILE-FILE-EOF      VALUE "10".
+       77 CAPRPT-FILE-STATUS    PIC X(2) VALUE SPACES.
+       77 AUDIT-FILE-STATUS     PIC X(2) VALUE SPACES.
+       77 AUDIT-USER-TEXT       PIC X(8) VALUE SPACES.
+       77 AUDIT-JOB-TEXT        PIC X(8) VALUE SPACES.
+       77 AUDIT-OUTCOME-TEXT    PIC X(9) VALUE SPACES.
+
+       77 PROFILE-NUMBER        PIC 9(5) VALUE 0.
+       77 RUN-DATE-FIELD        PIC X(8) VALUE SPACES.
+       77 RUN-START-TIME        PIC X(8) VALUE SPACES.
+       77 RUN-END-TIME          PIC X(8) VALUE SPACES.
+
+       77 BEST-ITERATIONS       PIC 9(15) VALUE 0.
+       77 BEST-PROFILE-NUMBER   PIC 9(5) VALUE 0.
+       77 BEST-TIME-STRESS      PIC 9(5) VALUE 0.
+       77 BEST-CORES-STRESS     PIC 9(3) VALUE 0.
+       77 BEST-LOAD-PERCENT     PIC 9(3) VALUE 0.
+       77 BEST-MEM-STRESS-MB    PIC 9(5) VALUE 0.
+       77 SWEEP-HAD-SHORT-RUN   PIC X(1) VALUE "N".
+           88 SWEEP-HAS-SHORT-RUN   VALUE "Y".
+       77 SWEEP-HAD-REJECT      PIC X(1) VALUE "N".
+           88 SWEEP-HAS-REJECT      VALUE "Y".
+
+      *>  Same core-count-vs-box-capacity check CPU-STRESS runs for a
+      *>  single profile, applied per line here so an unattended sweep
+      *>  can't run an oversubscribed or typo'd profile unvalidated.
+       77 MAX-CORES-TEXT        PIC X(3) VALUE SPACES.
+       77 MAX-CORES-AVAILABLE   PIC 9(3) VALUE 0.
+       77 MAX-CORES-DEFAULT     PIC 9(3) VALUE 4.
+      *>  CPURUN's CORE-WORK-TABLE only has this many entries, no
+      *>  matter what a site sets CPU_STRESS_MAX_CORES to - cap the
+      *>  validated ceiling here at the same number so an oversized
+      *>  site setting gets a clean reject instead of CPURUN quietly
+      *>  clamping the run to fewer cores than the report/audit record
+      *>  say it used.
+       77 ENGINE-MAX-CORES      PIC 9(3) VALUE 64.
+       77 PROFILE-REJECTED      PIC X(1) VALUE "N".
+           88 PROFILE-IS-REJECTED   VALUE "Y".
+
+       COPY "cpuparm.cpy".
+       COPY "cpurslt.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PROFILE-FILE.
+           IF PROFILE-FILE-STATUS NOT = "00"
+               DISPLAY "Error: unable to open CPUPROF profile list"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM PROCESS-ONE-PROFILE UNTIL PROFILE-FILE-EOF.
+
+           CLOSE PROFILE-FILE.
+
+           IF BEST-PROFILE-NUMBER > 0
+               PERFORM WRITE-SWEEP-SUMMARY
+           END-IF.
+
+           PERFORM SET-FINAL-RETURN-CODE.
+
+           DISPLAY "Sweep complete.".
+           STOP RUN.
+
+      *>----------------------------------------------------------------
+      *>  Read one profile line, run it through CPURUN, capture its
+      *>  report line, and track whether it is the best run so far.
+      *>----------------------------------------------------------------
+       PROCESS-ONE-PROFILE.
+           READ PROFILE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO PROFILE-NUMBER
+                   PERFORM RUN-ONE-PROFILE
+           END-READ.
+
+       RUN-ONE-PROFILE.
+           ACCEPT RUN-DATE-FIELD FROM DATE YYYYMMDD.
+           ACCEPT RUN-START-TIME FROM TIME.
+
+           PERFORM VALIDATE-PROFILE-CORES.
+           IF PROFILE-IS-REJECTED
+               MOVE "REJECTED" TO AUDIT-OUTCOME-TEXT
+               PERFORM WRITE-AUDIT-RECORD
+               SET SWEEP-HAS-REJECT TO TRUE
+           ELSE
+               PERFORM RUN-VALIDATED-PROFILE
+           END-IF.
+
+       RUN-VALIDATED-PROFILE.
+           PERFORM APPLY-PROFILE-DEFAULTS.
+
+           MOVE PROFILE-TIME-STRESS     TO CPURUN-TIME-STRESS.
+           MOVE PROFILE-CORES-STRESS    TO CPURUN-CORES-STRESS.
+           MOVE PROFILE-MEM-STRESS-MB   TO CPURUN-MEM-STRESS-MB.
+
+           DISPLAY "CPU-SWEEP profile " PROFILE-NUMBER " starting...".
+
+           CALL "CPURUN" USING CPURUN-REQUEST CPURUN-RESULT.
+
+           ACCEPT RUN-END-TIME FROM TIME.
+           PERFORM WRITE-PROFILE-REPORT.
+
+           IF CPURUN-COMPLETED-OK
+               MOVE "COMPLETED" TO AUDIT-OUTCOME-TEXT
+           ELSE
+               MOVE "SHORT" TO AUDIT-OUTCOME-TEXT
+               SET SWEEP-HAS-SHORT-RUN TO TRUE
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+
+           IF CPURUN-TOTAL-ITERATIONS > BEST-ITERATIONS
+               MOVE CPURUN-TOTAL-ITERATIONS TO BEST-ITERATIONS
+               MOVE PROFILE-NUMBER          TO BEST-PROFILE-NUMBER
+               MOVE PROFILE-TIME-STRESS     TO BEST-TIME-STRESS
+               MOVE PROFILE-CORES-STRESS    TO BEST-CORES-STRESS
+               MOVE CPURUN-LOAD-PERCENT     TO BEST-LOAD-PERCENT
+               MOVE PROFILE-MEM-STRESS-MB   TO BEST-MEM-STRESS-MB
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  Check this profile's core count against the real/configured
+      *>  logical core count of the box before CPURUN ever starts, the
+      *>  same guard CPU-STRESS applies to a console/PARM-driven run.
+      *>----------------------------------------------------------------
+       VALIDATE-PROFILE-CORES.
+           MOVE "N" TO PROFILE-REJECTED.
+
+      *>  Same TIME-STRESS/CORES-STRESS NUMERIC-and-nonzero check
+      *>  CPU-STRESS runs on its own PARM/console input - a blank line
+      *>  in CPUPROF must not sail through as a degenerate 0-second,
+      *>  0-core "run" that gets written up as COMPLETED.
+           IF PROFILE-TIME-STRESS IS NOT NUMERIC
+                   OR PROFILE-TIME-STRESS = 0
+               DISPLAY "Error: profile " PROFILE-NUMBER
+                       " has an invalid TIME-STRESS"
+               SET PROFILE-IS-REJECTED TO TRUE
+           END-IF.
+
+           IF PROFILE-CORES-STRESS IS NOT NUMERIC
+                   OR PROFILE-CORES-STRESS = 0
+               DISPLAY "Error: profile " PROFILE-NUMBER
+                       " has an invalid CORES-STRESS"
+               SET PROFILE-IS-REJECTED TO TRUE
+           END-IF.
+
+           IF NOT PROFILE-IS-REJECTED
+               ACCEPT MAX-CORES-TEXT FROM ENVIRONMENT
+                       "CPU_STRESS_MAX_CORES"
+               IF MAX-CORES-TEXT = SPACES
+                       OR MAX-CORES-TEXT IS NOT NUMERIC
+                   MOVE MAX-CORES-DEFAULT TO MAX-CORES-AVAILABLE
+               ELSE
+                   MOVE MAX-CORES-TEXT TO MAX-CORES-AVAILABLE
+               END-IF
+
+               IF MAX-CORES-AVAILABLE > ENGINE-MAX-CORES
+                   MOVE ENGINE-MAX-CORES TO MAX-CORES-AVAILABLE
+               END-IF
+
+               IF PROFILE-CORES-STRESS > MAX-CORES-AVAILABLE
+                   DISPLAY "Error: profile " PROFILE-NUMBER
+                           " requested " PROFILE-CORES-STRESS
+                           " cores, box has " MAX-CORES-AVAILABLE
+                   SET PROFILE-IS-REJECTED TO TRUE
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  Apply the same "blank/zero means the documented default"
+      *>  convention CPU-STRESS uses for a PARM- or console-supplied
+      *>  run, and clamp an out-of-range LOAD-PERCENT to 100 rather
+      *>  than let a bad profile line drive the duty-cycle math negative.
+      *>----------------------------------------------------------------
+       APPLY-PROFILE-DEFAULTS.
+           IF PROFILE-LOAD-PERCENT = 0 OR PROFILE-LOAD-PERCENT > 100
+               MOVE 100 TO CPURUN-LOAD-PERCENT
+           ELSE
+               MOVE PROFILE-LOAD-PERCENT TO CPURUN-LOAD-PERCENT
+           END-IF.
+
+           IF PROFILE-CHECKPOINT-SECS = 0
+               MOVE 10 TO CPURUN-CHECKPOINT-SECS
+           ELSE
+               MOVE PROFILE-CHECKPOINT-SECS TO CPURUN-CHECKPOINT-SECS
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *>  One capacity-report line per profile, same file/layout the
+      *>  single-run CPU-STRESS job writes, outcome "SWEEP" so the two
+      *>  kinds of line can be told apart later.
+      *>----------------------------------------------------------------
+       WRITE-PROFILE-REPORT.
+           OPEN EXTEND CAPRPT-FILE.
+           IF CAPRPT-FILE-STATUS = "35"
+               OPEN OUTPUT CAPRPT-FILE
+           END-IF.
+           MOVE SPACES TO CAPRPT-RECORD.
+           MOVE RUN-DATE-FIELD           TO CAPRPT-RUN-DATE.
+           MOVE RUN-START-TIME           TO CAPRPT-START-TIME.
+           MOVE RUN-END-TIME             TO CAPRPT-END-TIME.
+           MOVE PROFILE-TIME-STRESS      TO CAPRPT-TIME-STRESS.
+           MOVE PROFILE-CORES-STRESS     TO CAPRPT-CORES-STRESS.
+           MOVE CPURUN-LOAD-PERCENT      TO CAPRPT-LOAD-PERCENT.
+           MOVE PROFILE-MEM-STRESS-MB    TO CAPRPT-MEM-STRESS-MB.
+           MOVE CPURUN-TOTAL-ITERATIONS  TO CAPRPT-TOTAL-ITERATIONS.
+           MOVE "SWEEP"                  TO CAPRPT-OUTCOME.
+           WRITE CAPRPT-RECORD.
+           CLOSE CAPRPT-FILE.
+
+      *>----------------------------------------------------------------
+      *>  Append a record of who ran this profile and when, same audit
+      *>  file CPU-STRESS writes to, and how it actually came out
+      *>  (REJECTED/COMPLETED/SHORT - the caller sets AUDIT-OUTCOME-TEXT
+      *>  before performing this paragraph).
+      *>----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-USER-TEXT FROM ENVIRONMENT "USER".
+           ACCEPT AUDIT-JOB-TEXT FROM ENVIRONMENT "CPU_STRESS_JOBNAME".
+
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE AUDIT-USER-TEXT         TO AUDIT-USER-ID.
+           MOVE AUDIT-JOB-TEXT          TO AUDIT-JOB-NAME.
+           MOVE RUN-DATE-FIELD          TO AUDIT-RUN-DATE.
+           MOVE RUN-START-TIME          TO AUDIT-START-TIME.
+           MOVE PROFILE-TIME-STRESS     TO AUDIT-TIME-STRESS.
+           MOVE PROFILE-CORES-STRESS    TO AUDIT-CORES-STRESS.
+           MOVE AUDIT-OUTCOME-TEXT      TO AUDIT-OUTCOME.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+      *>----------------------------------------------------------------
+      *>  Closing comparison line naming the profile that produced the
+      *>  most iterations across the whole sweep.
+      *>----------------------------------------------------------------
+       WRITE-SWEEP-SUMMARY.
+           OPEN EXTEND CAPRPT-FILE.
+           IF CAPRPT-FILE-STATUS = "35"
+               OPEN OUTPUT CAPRPT-FILE
+           END-IF.
+           MOVE SPACES TO CAPRPT-RECORD.
+           MOVE RUN-DATE-FIELD           TO CAPRPT-RUN-DATE.
+           MOVE RUN-START-TIME           TO CAPRPT-START-TIME.
+           MOVE RUN-END-TIME             TO CAPRPT-END-TIME.
+           MOVE BEST-TIME-STRESS         TO CAPRPT-TIME-STRESS.
+           MOVE BEST-CORES-STRESS        TO CAPRPT-CORES-STRESS.
+           MOVE BEST-LOAD-PERCENT        TO CAPRPT-LOAD-PERCENT.
+           MOVE BEST-MEM-STRESS-MB       TO CAPRPT-MEM-STRESS-MB.
+           MOVE BEST-ITERATIONS          TO CAPRPT-TOTAL-ITERATIONS.
+           MOVE "BEST"                   TO CAPRPT-OUTCOME.
+           WRITE CAPRPT-RECORD.
+           CLOSE CAPRPT-FILE.
+
+      *>----------------------------------------------------------------
+      *>  Leave a meaningful RETURN-CODE behind for the scheduler, same
+      *>  as the single-run CPU-STRESS job - 0 only if every profile in
+      *>  the sweep ran to completion.
+      *>----------------------------------------------------------------
+       SET-FINAL-RETURN-CODE.
+           IF SWEEP-HAS-REJECT
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF SWEEP-HAS-SHORT-RUN
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
